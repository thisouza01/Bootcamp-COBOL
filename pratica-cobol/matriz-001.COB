@@ -6,8 +6,20 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MATRIZ-001.
+      *
+       ENVIRONMENT DIVISION.
+      *
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ARQUIVO-NOTAS ASSIGN TO "notas-alunos.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS FS-NOTAS.
       *
        DATA DIVISION.
+      *
+           FILE SECTION.
+           FD  ARQUIVO-NOTAS.
+           01  REG-NOTAS                PIC X(60).
       *
            WORKING-STORAGE SECTION.
            01 WS-MATRIZ.
@@ -15,16 +27,36 @@
                    10 WS-NOTA          OCCURS 3        TIMES.
                        15 WS-DADOS     PIC X(15)       VALUE SPACES.
 
+           01 FS-NOTAS                 PIC X(02)       VALUE SPACES.
+
            01 WS-IN1                   PIC 9           VALUE ZEROS.
            01 WS-IN2                   PIC 9           VALUE ZEROS.
 
            01 WS-MEDIA                 PIC 9(02)V99    VALUE ZEROS.
 
            01 WS-BIMESTRE              PIC 9(02)V99    VALUE ZEROS.
+
+           01 WS-MEDIA-MINIMA          PIC 9(02)V99    VALUE 6.00.
+           01 WS-SITUACAO              PIC X(09)       VALUE SPACES.
+           01 WS-QTD-APROVADOS         PIC 9(02)       VALUE ZEROS.
+
+           01 WS-LINHA-NOTAS.
+               05 WS-L-NOME            PIC X(15).
+               05 FILLER               PIC X(01)       VALUE SPACE.
+               05 WS-L-MEDIA           PIC ZZ.99.
+               05 FILLER               PIC X(01)       VALUE SPACE.
+               05 WS-L-SITUACAO        PIC X(09).
       *
        PROCEDURE DIVISION.
       *
        MAIN-PROCEDURE.
+            OPEN EXTEND ARQUIVO-NOTAS.
+            IF FS-NOTAS EQUAL "35"
+                OPEN OUTPUT ARQUIVO-NOTAS
+                CLOSE ARQUIVO-NOTAS
+                OPEN EXTEND ARQUIVO-NOTAS
+            END-IF.
+
             PERFORM VARYING WS-IN1 FROM 1 BY 1 UNTIL WS-IN1 > 2
                DISPLAY "NOME DO ALUNO: "
                ACCEPT WS-DADOS(WS-IN1,1)
@@ -51,7 +83,24 @@
 
                COMPUTE WS-MEDIA = WS-MEDIA / 2
                DISPLAY "SUA MEDIA: "WS-MEDIA
+
+               IF WS-MEDIA >= WS-MEDIA-MINIMA
+                   MOVE "APROVADO" TO WS-SITUACAO
+                   ADD 1 TO WS-QTD-APROVADOS
+               ELSE
+                   MOVE "REPROVADO" TO WS-SITUACAO
+               END-IF
+               DISPLAY "SITUACAO: "WS-SITUACAO
                DISPLAY"=-=-=-=-=-=-=-=-=-=-=-="
+
+               MOVE WS-DADOS(WS-IN1,1) TO WS-L-NOME
+               MOVE WS-MEDIA           TO WS-L-MEDIA
+               MOVE WS-SITUACAO        TO WS-L-SITUACAO
+               WRITE REG-NOTAS FROM WS-LINHA-NOTAS
             END-PERFORM.
+
+            CLOSE ARQUIVO-NOTAS.
+
+            DISPLAY "ALUNOS APROVADOS: "WS-QTD-APROVADOS" DE 2".
             STOP RUN.
        END PROGRAM MATRIZ-001.
