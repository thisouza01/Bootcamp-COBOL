@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  TELA PADRAO DE ERRO/AVISO (COMPARTILHADA ENTRE OS MODULOS)
+      ******************************************************************
+       01  MOSTRA-ERRO.
+           05 LINE 20 COLUMN 10 VALUE "==> " FOREGROUND-COLOR 4.
+           05 COLUMN PLUS 0 PIC X(40) FROM WK-ABEND-MESSAGE
+               FOREGROUND-COLOR 4.
