@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE CONSULTA
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. CONSULTAR.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                   WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 CHAVE-CLIENTES.
+               10 REG-TELEFONE     PIC 9(09).
+           05 REG-NOME             PIC A(30).
+           05 REG-EMAIL            PIC X(40).
+           05 REG-CPF              PIC 9(11).
+           05 REG-ENDERECO         PIC X(50).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> CAMINHO DO ARQUIVO (PARAMETRIZAVEL VIA VARIAVEL DE AMBIENTE)
+       77  WK-CLIENTES-PATH        PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+
+      *---> TELA
+       77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-MODULO               PIC X(25) VALUE SPACES.
+      ******************************************************************
+       SCREEN                  SECTION.
+       01  TELA-CONSULTA.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 08 COLUMN 10 VALUE "INSIRA CHAVE PARA A CONSULTA".
+      *
+           05 CHAVE FOREGROUND-COLOR 3.
+               10 LINE 10 COLUMN 10 VALUE "TELEFONE ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONE
+                   BLANK WHEN ZEROS.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "NOME.... ".
+               10 COLUMN PLUS 2 PIC X(30) FROM REG-NOME.
+               10 LINE 12 COLUMN 10 VALUE "EMAIL... ".
+               10 COLUMN PLUS 2 PIC X(40) FROM REG-EMAIL.
+      *
+           COPY "ERROR.cpy".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             PERFORM 0100-INICIALIZAR.
+             IF FS-CLIENTES = "00"
+                 PERFORM 0200-CONSULTAR
+             END-IF
+             PERFORM 1000-FINALIZAR.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT
+               "CLIENTES_DAT_PATH"
+           IF WK-CLIENTES-PATH = SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                       TO WK-CLIENTES-PATH
+           END-IF
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES NOT EQUAL "00"
+               MOVE "ARQUIVO DE CLIENTES NAO ENCONTRADO"
+                                       TO WK-ABEND-MESSAGE
+               DISPLAY MOSTRA-ERRO
+               ACCEPT WK-TECLA
+           END-IF.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+       0200-CONSULTAR          SECTION.
+           MOVE "MODULO - CONSULTA " TO WK-MODULO
+           PERFORM UNTIL 1 = 2
+               DISPLAY TELA-CONSULTA
+               ACCEPT CHAVE
+               IF REG-TELEFONE = ZEROS
+                   EXIT PERFORM
+               END-IF
+      *---> LE REGISTRO (SOMENTE LEITURA)
+               READ CLIENTES
+               EVALUATE TRUE
+                   WHEN FS-CLIENTES = "00"
+                       DISPLAY SS-DADOS
+                       DISPLAY "PARA CONTINUAR APERTE 'ENTER': "
+                        FOREGROUND-COLOR 2 AT 1415
+                       ACCEPT WK-TECLA AT 1447
+
+                   WHEN FS-CLIENTES = "23"
+                       MOVE "REGISTRO NAO ENCONTRADO"
+                                               TO WK-ABEND-MESSAGE
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT WK-TECLA
+
+                   WHEN OTHER
+                       MOVE "ERRO AO LER ARQUIVO" TO WK-ABEND-MESSAGE
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT WK-TECLA
+               END-EVALUATE
+      *--> LIMPA CAMPO
+               MOVE ZEROS TO CHAVE-CLIENTES
+               MOVE SPACES TO REG-NOME, REG-EMAIL
+               MOVE ZEROS TO REG-CPF
+               MOVE SPACES TO REG-ENDERECO
+           END-PERFORM.
+       0200-CONSULTAR-FIM.     EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+           GOBACK.
+       1000-FINALIZAR-FIM.     EXIT.
