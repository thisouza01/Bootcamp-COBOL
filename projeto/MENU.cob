@@ -0,0 +1,61 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MENU PRINCIPAL (PONTO DE ENTRADA UNICO DO SISTEMA)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. MENU.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       WORKING-STORAGE         SECTION.
+      *---> OPCAO ESCOLHIDA
+       77  WK-OPCAO                PIC 9     VALUE ZEROS.
+       77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+      ******************************************************************
+       SCREEN                  SECTION.
+       01  TELA-MENU.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 20 VALUE
+               "SISTEMA DE GESTAO DE CLIENTES" FOREGROUND-COLOR 3.
+           05 LINE 05 COLUMN 20 VALUE "1 - INCLUIR".
+           05 LINE 06 COLUMN 20 VALUE "2 - ALTERAR".
+           05 LINE 07 COLUMN 20 VALUE "3 - CONSULTAR".
+           05 LINE 08 COLUMN 20 VALUE "4 - EXCLUIR".
+           05 LINE 09 COLUMN 20 VALUE "9 - SAIR".
+           05 LINE 11 COLUMN 20 VALUE "OPCAO: ".
+           05 COLUMN PLUS 1 PIC 9 USING WK-OPCAO.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+           PERFORM UNTIL WK-OPCAO = 9
+               DISPLAY TELA-MENU
+               ACCEPT TELA-MENU
+               EVALUATE WK-OPCAO
+                   WHEN 1
+                       CALL "INCLUIR"
+                   WHEN 2
+                       CALL "ALTERAR"
+                   WHEN 3
+                       CALL "CONSULTAR"
+                   WHEN 4
+                       CALL "EXCLUIR"
+                   WHEN 9
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE "OPCAO INVALIDA" TO WK-ABEND-MESSAGE
+                       DISPLAY WK-ABEND-MESSAGE
+                       ACCEPT WK-TECLA
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
