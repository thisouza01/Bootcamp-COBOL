@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE EXPORTACAO PARA CSV
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. EXPORTA.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                   WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+
+           SELECT ARQUIVO-CSV ASSIGN TO WK-CSV-PATH
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-CSV.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 CHAVE-CLIENTES.
+               10 REG-TELEFONE     PIC 9(09).
+           05 REG-NOME             PIC A(30).
+           05 REG-EMAIL            PIC X(40).
+           05 REG-CPF              PIC 9(11).
+           05 REG-ENDERECO         PIC X(50).
+      *
+       FD  ARQUIVO-CSV.
+       01  REG-CSV                 PIC X(120).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> CAMINHOS (PARAMETRIZAVEIS VIA VARIAVEL DE AMBIENTE)
+       77  WK-CLIENTES-PATH        PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+       77  WK-CSV-PATH             PIC X(100)
+           VALUE "clientes.csv".
+
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  FS-CSV                  PIC X(02) VALUE SPACES.
+
+      *---> CONTADORES
+       77  WK-TOTAL-REGISTROS      PIC 9(06) VALUE ZEROS.
+
+      *---> MONTAGEM DA LINHA CSV
+       77  WK-D-TELEFONE           PIC 9(09).
+       77  WK-LINHA-CSV            PIC X(120) VALUE SPACES.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-EXPORTAR.
+             PERFORM 1000-FINALIZAR.
+             GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT
+               "CLIENTES_DAT_PATH"
+           IF WK-CLIENTES-PATH = SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                       TO WK-CLIENTES-PATH
+           END-IF
+
+           ACCEPT WK-CSV-PATH FROM ENVIRONMENT "CLIENTES_CSV_PATH"
+           IF WK-CSV-PATH = SPACES
+               MOVE "clientes.csv" TO WK-CSV-PATH
+           END-IF
+
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT ARQUIVO-CSV.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+       0200-EXPORTAR           SECTION.
+           IF FS-CLIENTES NOT EQUAL "00"
+               DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO"
+           ELSE
+               PERFORM UNTIL FS-CLIENTES = "10"
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE REG-TELEFONE TO WK-D-TELEFONE
+                           MOVE SPACES TO WK-LINHA-CSV
+                           STRING WK-D-TELEFONE      DELIMITED BY SIZE
+                                  ","                DELIMITED BY SIZE
+                                  FUNCTION TRIM(REG-NOME)
+                                                     DELIMITED BY SIZE
+                                  ","                DELIMITED BY SIZE
+                                  FUNCTION TRIM(REG-EMAIL)
+                                                     DELIMITED BY SIZE
+                               INTO WK-LINHA-CSV
+                           WRITE REG-CSV FROM WK-LINHA-CSV
+                           ADD 1 TO WK-TOTAL-REGISTROS
+                   END-READ
+               END-PERFORM
+               DISPLAY "REGISTROS EXPORTADOS: " WK-TOTAL-REGISTROS
+           END-IF.
+       0200-EXPORTAR-FIM.      EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+           CLOSE ARQUIVO-CSV.
+       1000-FINALIZAR-FIM.     EXIT.
