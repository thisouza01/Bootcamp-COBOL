@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  JOB NOTURNO DE BACKUP E REORGANIZACAO DO CLIENTES.DAT
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. BACKUP.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                   WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+
+           SELECT BACKUP-FILE ASSIGN TO WK-BACKUP-PATH
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-BACKUP.
+
+           SELECT CLIENTES-REORG ASSIGN TO WK-REORG-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               RECORD KEY      IS CHAVE-REORG
+               ALTERNATE RECORD KEY IS REORG-NOME
+                   WITH DUPLICATES
+               FILE STATUS     IS FS-REORG.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 CHAVE-CLIENTES.
+               10 REG-TELEFONE     PIC 9(09).
+           05 REG-NOME             PIC A(30).
+           05 REG-EMAIL            PIC X(40).
+           05 REG-CPF              PIC 9(11).
+           05 REG-ENDERECO         PIC X(50).
+      *
+       FD  BACKUP-FILE.
+       01  REG-BACKUP              PIC X(140).
+      *
+       FD  CLIENTES-REORG.
+       01  REG-REORG.
+           05 CHAVE-REORG.
+               10 REORG-TELEFONE   PIC 9(09).
+           05 REORG-NOME           PIC A(30).
+           05 REORG-EMAIL          PIC X(40).
+           05 REORG-CPF            PIC 9(11).
+           05 REORG-ENDERECO       PIC X(50).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> CAMINHOS (PARAMETRIZAVEIS VIA VARIAVEL DE AMBIENTE)
+       77  WK-CLIENTES-PATH        PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+       77  WK-BACKUP-PATH          PIC X(100) VALUE SPACES.
+       77  WK-REORG-PATH           PIC X(100) VALUE SPACES.
+
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  FS-BACKUP               PIC X(02) VALUE SPACES.
+       01  FS-REORG                PIC X(02) VALUE SPACES.
+
+      *---> DATA DO JOB
+       77  WK-DATA-HORA-ATUAL      PIC X(21) VALUE SPACES.
+       77  WK-AAAAMMDD             PIC X(08) VALUE SPACES.
+       77  WK-NOME-BACKUP          PIC X(40) VALUE SPACES.
+
+      *---> CONTADORES
+       77  WK-TOTAL-REGISTROS      PIC 9(06) VALUE ZEROS.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-COPIA-E-REORGANIZA.
+             PERFORM 1000-FINALIZAR.
+             GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT
+               "CLIENTES_DAT_PATH"
+           IF WK-CLIENTES-PATH = SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                       TO WK-CLIENTES-PATH
+           END-IF
+
+           ACCEPT WK-REORG-PATH FROM ENVIRONMENT
+               "CLIENTES_REORG_PATH"
+           IF WK-REORG-PATH = SPACES
+               MOVE "clientes-reorg.dat" TO WK-REORG-PATH
+           END-IF
+
+      *---> MONTA NOME DO BACKUP COM A DATA DO JOB (AAAAMMDD)
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-ATUAL
+           MOVE WK-DATA-HORA-ATUAL(1:8) TO WK-AAAAMMDD
+           STRING "backup-clientes-" DELIMITED BY SIZE
+                   WK-AAAAMMDD       DELIMITED BY SIZE
+                   ".txt"            DELIMITED BY SIZE
+               INTO WK-NOME-BACKUP
+           ACCEPT WK-BACKUP-PATH FROM ENVIRONMENT
+               "CLIENTES_BACKUP_DIR"
+           IF WK-BACKUP-PATH = SPACES
+               MOVE WK-NOME-BACKUP TO WK-BACKUP-PATH
+           ELSE
+               STRING FUNCTION TRIM(WK-BACKUP-PATH) DELIMITED BY SIZE
+                       "/"           DELIMITED BY SIZE
+                       WK-NOME-BACKUP DELIMITED BY SIZE
+                   INTO WK-BACKUP-PATH
+           END-IF
+
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT BACKUP-FILE.
+           OPEN OUTPUT CLIENTES-REORG.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+       0200-COPIA-E-REORGANIZA SECTION.
+           IF FS-CLIENTES NOT EQUAL "00"
+               DISPLAY "ARQUIVO DE CLIENTES NAO ENCONTRADO"
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL FS-CLIENTES = "10"
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           WRITE REG-BACKUP FROM REG-CLIENTES
+                           IF FS-BACKUP NOT EQUAL "00"
+                               DISPLAY "ERRO AO GRAVAR BACKUP: "
+                                   FS-BACKUP
+                               MOVE 1 TO RETURN-CODE
+                           END-IF
+                           MOVE REG-TELEFONE TO REORG-TELEFONE
+                           MOVE REG-NOME     TO REORG-NOME
+                           MOVE REG-EMAIL    TO REORG-EMAIL
+                           MOVE REG-CPF      TO REORG-CPF
+                           MOVE REG-ENDERECO TO REORG-ENDERECO
+                           WRITE REG-REORG
+                           IF FS-REORG NOT EQUAL "00"
+                               DISPLAY "ERRO AO REORGANIZAR: " FS-REORG
+                               MOVE 1 TO RETURN-CODE
+                           END-IF
+                           ADD 1 TO WK-TOTAL-REGISTROS
+                   END-READ
+               END-PERFORM
+               DISPLAY "REGISTROS COPIADOS: " WK-TOTAL-REGISTROS
+           END-IF.
+       0200-COPIA-E-REORGANIZA-FIM. EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+           CLOSE BACKUP-FILE.
+           CLOSE CLIENTES-REORG.
+       1000-FINALIZAR-FIM.     EXIT.
