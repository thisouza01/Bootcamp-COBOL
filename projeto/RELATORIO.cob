@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE RELATORIO (LISTAGEM SEQUENCIAL DE CLIENTES)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. RELATORIO.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                   WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+
+           SELECT LISTAGEM ASSIGN TO "relatorio-clientes.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-LISTAGEM.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 CHAVE-CLIENTES.
+               10 REG-TELEFONE     PIC 9(09).
+           05 REG-NOME             PIC A(30).
+           05 REG-EMAIL            PIC X(40).
+           05 REG-CPF              PIC 9(11).
+           05 REG-ENDERECO         PIC X(50).
+      *
+       FD  LISTAGEM.
+       01  REG-LISTAGEM            PIC X(83).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> CAMINHO DO ARQUIVO (PARAMETRIZAVEL VIA VARIAVEL DE AMBIENTE)
+       77  WK-CLIENTES-PATH        PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  FS-LISTAGEM             PIC X(02) VALUE SPACES.
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+
+      *---> CONTADORES
+       77  WK-TOTAL-REGISTROS      PIC 9(06) VALUE ZEROS.
+
+      *---> LINHAS DO RELATORIO
+       01  WK-CABECALHO.
+           05 FILLER               PIC X(11) VALUE "TELEFONE".
+           05 FILLER               PIC X(32) VALUE "NOME".
+           05 FILLER               PIC X(40) VALUE "EMAIL".
+
+       01  WK-LINHA-DETALHE.
+           05 WK-D-TELEFONE        PIC 9(09).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WK-D-NOME            PIC A(30).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WK-D-EMAIL           PIC X(40).
+
+       01  WK-LINHA-TOTAL.
+           05 FILLER               PIC X(20) VALUE
+               "TOTAL DE REGISTROS: ".
+           05 WK-T-TOTAL           PIC ZZZ.ZZ9.
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-LISTAR.
+             PERFORM 1000-FINALIZAR.
+             GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT
+               "CLIENTES_DAT_PATH"
+           IF WK-CLIENTES-PATH = SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                       TO WK-CLIENTES-PATH
+           END-IF
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT LISTAGEM.
+           WRITE REG-LISTAGEM FROM WK-CABECALHO.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+       0200-LISTAR             SECTION.
+           IF FS-CLIENTES NOT EQUAL "00"
+               MOVE "ARQUIVO DE CLIENTES NAO ENCONTRADO"
+                                       TO WK-ABEND-MESSAGE
+               DISPLAY WK-ABEND-MESSAGE
+           ELSE
+               PERFORM UNTIL FS-CLIENTES = "10"
+                   READ CLIENTES NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE REG-TELEFONE TO WK-D-TELEFONE
+                           MOVE REG-NOME     TO WK-D-NOME
+                           MOVE REG-EMAIL    TO WK-D-EMAIL
+                           WRITE REG-LISTAGEM FROM WK-LINHA-DETALHE
+                           ADD 1 TO WK-TOTAL-REGISTROS
+                   END-READ
+               END-PERFORM
+               MOVE WK-TOTAL-REGISTROS TO WK-T-TOTAL
+               WRITE REG-LISTAGEM FROM WK-LINHA-TOTAL
+           END-IF.
+       0200-LISTAR-FIM.        EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+           CLOSE LISTAGEM.
+       1000-FINALIZAR-FIM.     EXIT.
