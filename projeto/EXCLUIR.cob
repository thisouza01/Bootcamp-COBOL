@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:Thiago Souza
+      * Date:09/06/2025
+      * Purpose:Projeto - Sistema de gestao de clientes(CRUD)
+      *  -  MODULO DE EXCLUSAO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID. EXCLUIR.
+      ******************************************************************
+       ENVIRONMENT             DIVISION.
+      *
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                   WITH DUPLICATES
+               FILE STATUS     IS FS-CLIENTES.
+      ******************************************************************
+       DATA                    DIVISION.
+      *
+       FILE                    SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 CHAVE-CLIENTES.
+               10 REG-TELEFONE     PIC 9(09).
+           05 REG-NOME             PIC A(30).
+           05 REG-EMAIL            PIC X(40).
+           05 REG-CPF              PIC 9(11).
+           05 REG-ENDERECO         PIC X(50).
+      ******************************************************************
+       WORKING-STORAGE         SECTION.
+      *---> CAMINHO DO ARQUIVO (PARAMETRIZAVEL VIA VARIAVEL DE AMBIENTE)
+       77  WK-CLIENTES-PATH        PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+
+      *---> STATUS ARQUIVO
+       01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+
+      *---> ABENDS
+       77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
+
+      *---> TELA
+       77  WK-OPCAO                PIC X     VALUE SPACES.
+       77  WK-TECLA                PIC X     VALUE SPACES.
+       77  WK-MODULO               PIC X(25) VALUE SPACES.
+      ******************************************************************
+       SCREEN                  SECTION.
+       01  TELA-EXCLUI.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+               BACKGROUND-COLOR 5 FROM WK-MODULO.
+           05 LINE 08 COLUMN 10 VALUE "INSIRA CHAVE PARA A EXCLUSAO".
+      *
+           05 CHAVE FOREGROUND-COLOR 3.
+               10 LINE 10 COLUMN 10 VALUE "TELEFONE ".
+               10 COLUMN PLUS 2 PIC 9(09) USING REG-TELEFONE
+                   BLANK WHEN ZEROS.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE "NOME.... ".
+               10 COLUMN PLUS 2 PIC X(30) FROM REG-NOME.
+               10 LINE 12 COLUMN 10 VALUE "EMAIL... ".
+               10 COLUMN PLUS 2 PIC X(40) FROM REG-EMAIL.
+      *
+           COPY "ERROR.cpy".
+      ******************************************************************
+       PROCEDURE               DIVISION.
+       0000-PRINCIPAL          SECTION.
+             PERFORM 0100-INICIALIZAR.
+             PERFORM 0200-EXCLUIR.
+             PERFORM 1000-FINALIZAR.
+
+             GOBACK.
+       0000-PRINCIPAL-FIM.     EXIT.
+      ******************************************************************
+       0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT
+               "CLIENTES_DAT_PATH"
+           IF WK-CLIENTES-PATH = SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                       TO WK-CLIENTES-PATH
+           END-IF
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL "35"
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+       0100-INICIALIZAR-FIM.   EXIT.
+      ******************************************************************
+       0200-EXCLUIR            SECTION.
+           MOVE "MODULO - EXCLUSAO " TO WK-MODULO
+           MOVE SPACES TO WK-OPCAO
+           PERFORM UNTIL WK-OPCAO = "N"
+               DISPLAY TELA-EXCLUI
+               ACCEPT CHAVE
+               IF REG-TELEFONE = ZEROS
+                   EXIT PERFORM
+               END-IF
+      *---> LE REGISTRO
+               READ CLIENTES
+               EVALUATE TRUE
+                   WHEN FS-CLIENTES = "00"
+                       DISPLAY SS-DADOS
+                       PERFORM 0300-CONFIRMA-EXCLUSAO
+
+                   WHEN FS-CLIENTES = "23"
+                       MOVE "REGISTRO NAO ENCONTRADO"
+                                               TO WK-ABEND-MESSAGE
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT WK-TECLA
+
+                   WHEN OTHER
+                       MOVE "ERRO AO LER ARQUIVO" TO WK-ABEND-MESSAGE
+                       DISPLAY MOSTRA-ERRO
+                       ACCEPT WK-TECLA
+               END-EVALUATE
+      *--> LIMPA CAMPO
+               MOVE ZEROS TO CHAVE-CLIENTES
+               MOVE SPACES TO REG-NOME, REG-EMAIL
+               MOVE ZEROS TO REG-CPF
+               MOVE SPACES TO REG-ENDERECO
+           END-PERFORM.
+       0200-EXCLUIR-FIM. EXIT.
+
+       0300-CONFIRMA-EXCLUSAO  SECTION.
+           DISPLAY "TEM CERTEZA? (S/N): " FOREGROUND-COLOR 2 AT 1515
+           ACCEPT WK-OPCAO AT 1538
+
+           IF FUNCTION UPPER-CASE(WK-OPCAO) = "S"
+               DELETE CLIENTES
+               EVALUATE TRUE
+                   WHEN FS-CLIENTES = "00"
+                       DISPLAY "REGISTRO EXCLUIDO!"
+                        FOREGROUND-COLOR 2 AT 1032
+                   WHEN OTHER
+                       MOVE "ERRO AO EXCLUIR REGISTRO"
+                                           TO WK-ABEND-MESSAGE
+               END-EVALUATE
+               ACCEPT WK-TECLA AT 1051
+           ELSE
+               MOVE "EXCLUSAO CANCELADA" TO WK-ABEND-MESSAGE
+           END-IF
+           DISPLAY MOSTRA-ERRO
+           ACCEPT WK-TECLA.
+           0300-CONFIRMA-EXCLUSAO-FIM. EXIT.
+      ******************************************************************
+       1000-FINALIZAR          SECTION.
+           CLOSE CLIENTES.
+       1000-FINALIZAR-FIM.     EXIT.
