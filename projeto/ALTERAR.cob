@@ -16,11 +16,17 @@
       *
        INPUT-OUTPUT            SECTION.
        FILE-CONTROL.
-           SELECT CLIENTES ASSIGN TO "C:/projeto-bootcamp/clientes.dat"
+           SELECT CLIENTES ASSIGN TO WK-CLIENTES-PATH
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS CHAVE-CLIENTES
+               ALTERNATE RECORD KEY IS REG-NOME
+                   WITH DUPLICATES
                FILE STATUS     IS FS-CLIENTES.
+
+           SELECT AUDITORIA ASSIGN TO "auditoria-alteracoes.txt"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS FS-AUDITORIA.
       ******************************************************************
        DATA                    DIVISION.
       *
@@ -31,10 +37,20 @@
                10 REG-TELEFONE     PIC 9(09).
            05 REG-NOME             PIC A(30).
            05 REG-EMAIL            PIC X(40).
+           05 REG-CPF              PIC 9(11).
+           05 REG-ENDERECO         PIC X(50).
+      *
+       FD  AUDITORIA.
+       01  REG-AUDITORIA           PIC X(168).
       ******************************************************************
        WORKING-STORAGE         SECTION.
+      *---> CAMINHO DO ARQUIVO (PARAMETRIZAVEL VIA VARIAVEL DE AMBIENTE)
+       77  WK-CLIENTES-PATH        PIC X(100)
+           VALUE "C:/projeto-bootcamp/clientes.dat".
+
       *---> STATUS ARQUIVO
        01  FS-CLIENTES             PIC X(02) VALUE SPACES.
+       01  FS-AUDITORIA            PIC X(02) VALUE SPACES.
 
       *---> ABENDS
        77  WK-ABEND-MESSAGE        PIC X(40) VALUE SPACES.
@@ -43,6 +59,24 @@
        77  WK-OPCAO                PIC X     VALUE SPACES.
        77  WK-TECLA                PIC X     VALUE SPACES.
        77  WK-MODULO               PIC X(25) VALUE SPACES.
+
+      *---> AUDITORIA (VALORES ANTES DA ALTERACAO)
+       77  WK-NOME-ANTIGO          PIC A(30) VALUE SPACES.
+       77  WK-EMAIL-ANTIGO         PIC X(40) VALUE SPACES.
+       77  WK-DATA-HORA-ATUAL      PIC X(21) VALUE SPACES.
+
+       01  WK-LINHA-AUDITORIA.
+           05 AUD-DATA-HORA        PIC X(14).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-TELEFONE         PIC 9(09).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-NOME-ANTIGO      PIC A(30).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-EMAIL-ANTIGO     PIC X(40).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-NOME-NOVO        PIC A(30).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUD-EMAIL-NOVO       PIC X(40).
       ******************************************************************
        SCREEN                  SECTION.
        01  TELA-ALTERA.
@@ -60,6 +94,11 @@
                10 COLUMN PLUS 2 PIC X(30) USING REG-NOME.
                10 LINE 12 COLUMN 10 VALUE "EMAIL... ".
                10 COLUMN PLUS 2 PIC X(40) USING REG-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE "CPF..... ".
+               10 COLUMN PLUS 2 PIC 9(11) USING REG-CPF
+                   BLANK WHEN ZEROS.
+               10 LINE 14 COLUMN 10 VALUE "ENDERECO ".
+               10 COLUMN PLUS 2 PIC X(50) USING REG-ENDERECO.
       *
            COPY "ERROR.cpy".
       ******************************************************************
@@ -73,16 +112,29 @@
        0000-PRINCIPAL-FIM.     EXIT.
       ******************************************************************
        0100-INICIALIZAR        SECTION.
+           ACCEPT WK-CLIENTES-PATH FROM ENVIRONMENT
+               "CLIENTES_DAT_PATH"
+           IF WK-CLIENTES-PATH = SPACES
+               MOVE "C:/projeto-bootcamp/clientes.dat"
+                                       TO WK-CLIENTES-PATH
+           END-IF
            OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL "35"
                OPEN OUTPUT CLIENTES
                CLOSE CLIENTES
                OPEN I-O CLIENTES
            END-IF.
+           OPEN EXTEND AUDITORIA.
+           IF FS-AUDITORIA EQUAL "35"
+               OPEN OUTPUT AUDITORIA
+               CLOSE AUDITORIA
+               OPEN EXTEND AUDITORIA
+           END-IF.
        0100-INICIALIZAR-FIM.   EXIT.
       ******************************************************************
        0200-ALTERAR            SECTION.
            MOVE "MODULO - ALTERACAO" TO WK-MODULO
+           MOVE SPACES TO WK-OPCAO
            PERFORM UNTIL WK-OPCAO = "N"
                DISPLAY TELA-ALTERA
                ACCEPT CHAVE
@@ -93,10 +145,12 @@
                READ CLIENTES
                EVALUATE TRUE
                    WHEN FS-CLIENTES = "00"
+                       MOVE REG-NOME  TO WK-NOME-ANTIGO
+                       MOVE REG-EMAIL TO WK-EMAIL-ANTIGO
                        ACCEPT SS-DADOS
                        DISPLAY "PARA ALTERAR APERTE 'ENTER': "
-                        FOREGROUND-COLOR 2 AT 1415
-                       ACCEPT WK-TECLA AT 1462
+                        FOREGROUND-COLOR 2 AT 1615
+                       ACCEPT WK-TECLA AT 1662
 
                        IF WK-TECLA = SPACE
                            PERFORM 0300-CONFIRMA-ALTERACAO
@@ -116,12 +170,14 @@
       *--> LIMPA CAMPO
                MOVE ZEROS TO CHAVE-CLIENTES
                MOVE SPACES TO REG-NOME, REG-EMAIL
+               MOVE ZEROS TO REG-CPF
+               MOVE SPACES TO REG-ENDERECO
            END-PERFORM.
        0200-ALTERAR-FIM. EXIT.
 
        0300-CONFIRMA-ALTERACAO SECTION.
-           DISPLAY "TEM CERTEZA? (S/N): " FOREGROUND-COLOR 2 AT 1515
-           ACCEPT WK-OPCAO AT 1538
+           DISPLAY "TEM CERTEZA? (S/N): " FOREGROUND-COLOR 2 AT 1715
+           ACCEPT WK-OPCAO AT 1738
 
            IF FUNCTION UPPER-CASE(WK-OPCAO) = "S"
                REWRITE REG-CLIENTES
@@ -129,6 +185,7 @@
                    WHEN FS-CLIENTES = "00"
                        DISPLAY "REGISTRO ALTERADO!"
                         FOREGROUND-COLOR 2 AT 1032
+                       PERFORM 0310-GRAVA-AUDITORIA
                    WHEN OTHER
                        MOVE "ERRO AO ALTERAR REGISTRO"
                                            TO WK-ABEND-MESSAGE
@@ -140,7 +197,19 @@
            DISPLAY MOSTRA-ERRO
            ACCEPT WK-TECLA.
            0300-CONFIRMA-ALTERACAO-FIM. EXIT.
+
+       0310-GRAVA-AUDITORIA    SECTION.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-HORA-ATUAL
+           MOVE WK-DATA-HORA-ATUAL(1:14) TO AUD-DATA-HORA
+           MOVE REG-TELEFONE       TO AUD-TELEFONE
+           MOVE WK-NOME-ANTIGO     TO AUD-NOME-ANTIGO
+           MOVE WK-EMAIL-ANTIGO    TO AUD-EMAIL-ANTIGO
+           MOVE REG-NOME           TO AUD-NOME-NOVO
+           MOVE REG-EMAIL          TO AUD-EMAIL-NOVO
+           WRITE REG-AUDITORIA FROM WK-LINHA-AUDITORIA.
+           0310-GRAVA-AUDITORIA-FIM. EXIT.
       ******************************************************************
        1000-FINALIZAR          SECTION.
            CLOSE CLIENTES.
+           CLOSE AUDITORIA.
        1000-FINALIZAR-FIM.     EXIT.
